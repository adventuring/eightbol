@@ -0,0 +1,37 @@
+000010** Phantasia-Globals.cpy -- canonical EIGHTBOL character slot set
+000020*** Copyright © 2026 Interworldly Adventuring, LLC
+000030*
+000040* Modification History:
+000050*   08 AUG 2026  BRP  Original -- carved the slot set out of the
+000060*                     ad-hoc HP/MaxHP pair in Character-minimal.cob
+000070*                     so every class shares one layout.
+000080*   08 AUG 2026  BRP  Added STATUS-FLAGS group for status-effect
+000090*                     ticks (Poisoned).
+000095*   08 AUG 2026  BRP  Added PoisonTicksLeft so a poisoned
+000096*                     character's DOT expires on its own instead
+000097*                     of ticking forever once inflicted.
+000100*
+000110* COPY this directly into a WORKING-STORAGE 01 (or an FD record)
+000120* the way Character-minimal.cob used to hand-declare HP and MaxHP
+000130* -- these are bare 05 slots, not a group of their own, so they
+000140* fold into whatever record the including program already owns.
+000150         05 HP           PIC 9999   USAGE BINARY.
+000160         05 MaxHP        PIC 9999   USAGE BINARY.
+000170         05 Gold         PIC 9(09)  USAGE BINARY.
+000180         05 Mana         PIC 9999   USAGE BINARY.
+000190         05 Level        PIC 999    USAGE BINARY.
+000200         05 Age          PIC 999    USAGE BINARY.
+000210         05 Experience   PIC 9(09)  USAGE BINARY.
+000220* Current position in the dungeon: grid coordinates plus depth.
+000230         05 DungeonX     PIC S999   USAGE BINARY.
+000240         05 DungeonY     PIC S999   USAGE BINARY.
+000250         05 DungeonLevel PIC 999    USAGE BINARY.
+000260* Ongoing status effects, ticked once per Think. One byte per
+000270* condition so new effects can be added without moving fields
+000280* that are already on disk in the player file.
+000290         05 StatusFlags.
+000300             10 Poisoned PIC X(01).
+000310                 88 IsPoisoned   VALUE "Y".
+000320                 88 NotPoisoned  VALUE "N".
+000330             10 PoisonTicksLeft PIC 99 USAGE BINARY.
+999999

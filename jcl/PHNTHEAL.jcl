@@ -0,0 +1,25 @@
+//PHNTHEAL JOB (EIGHTBOL),'NIGHTLY HEAL SWEEP',CLASS=A,MSGCLASS=X,
+//         MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* PHNTHEAL.JCL -- NIGHTLY REGENERATION SWEEP
+//*
+//* MODIFICATION HISTORY:
+//*   08 AUG 2026  BRP  ORIGINAL -- RUNS PHNTHEAL AGAINST THE
+//*                      PLAYER FILE EVERY NIGHT SO HP IS TOPPED
+//*                      UP BEFORE THE MORNING'S FIRST LOGIN.
+//*   08 AUG 2026  BRP  ADDED THE RESTART CONTROL FILE SO A RERUN
+//*                      AFTER AN ABEND PICKS UP WHERE THE LAST
+//*                      SUCCESSFUL RUN LEFT OFF INSTEAD OF
+//*                      HEALING THE WHOLE FILE OVER AGAIN.
+//*   08 AUG 2026  BRP  THE PROGRAM NOW BLANKS HEALRSTR ITSELF ON A
+//*                      CLEAN FINISH, SO THE SAME DSN CAN STAY
+//*                      DISP=SHR ACROSS NIGHTS -- THE KEY LEFT IN IT
+//*                      IS ONLY EVER LAST NIGHT'S UNLESS TONIGHT'S
+//*                      RUN ABENDED BEFORE REACHING END-OF-FILE.
+//*--------------------------------------------------------------*
+//HEAL     EXEC PGM=PHNTHEAL
+//STEPLIB  DD DSN=EIGHTBOL.LOADLIB,DISP=SHR
+//PLAYERS  DD DSN=EIGHTBOL.PLAYER.FILE,DISP=SHR
+//HEALRSTR DD DSN=EIGHTBOL.HEAL.RESTART,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*

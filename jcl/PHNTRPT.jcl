@@ -0,0 +1,19 @@
+//PHNTRPT  JOB (EIGHTBOL),'LEADERBOARD REPORT',CLASS=A,MSGCLASS=X,
+//         MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* PHNTRPT.JCL -- END-OF-RUN LEADERBOARD REPORT
+//*
+//* MODIFICATION HISTORY:
+//*   08 AUG 2026  BRP  ORIGINAL -- RUNS PHNTRPT AFTER THE NIGHTLY
+//*                      HEAL SWEEP SO THE LEADERBOARD REFLECTS
+//*                      THE NEXT MORNING'S STANDINGS.
+//*--------------------------------------------------------------*
+//RPT      EXEC PGM=PHNTRPT
+//STEPLIB  DD DSN=EIGHTBOL.LOADLIB,DISP=SHR
+//PLAYERS  DD DSN=EIGHTBOL.PLAYER.FILE,DISP=SHR
+//LDRBOARD DD DSN=EIGHTBOL.LEADERBOARD.RPT,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(CYL,(5,5)),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*

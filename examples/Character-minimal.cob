@@ -1,54 +1,509 @@
-000000** Character-minimal.cob — minimal correct EIGHTBOL class example
+000000** Character-minimal.cob -- EIGHTBOL player character class
 000010*** Copyright © 2026 Interworldly Adventuring, LLC
-000020
-000030 IDENTIFICATION DIVISION.
-000040 CLASS-ID. Character.
-000050 AUTHOR. Bruce-Robert Pocock.
-000060 DATE-WRITTEN. 18 FEB 2026.
-000070
-000080 ENVIRONMENT DIVISION.
-000090
-000100 OBJECT.
-000110     DATA DIVISION.
-000120         WORKING-STORAGE SECTION.
-000130* Declare slots locally so this example needs no external copybooks.
-000140* In production, use COPY Phantasia-Globals. to pull in generated slots.
-000150         05 HP    PIC 9999 USAGE BINARY.
-000160         05 MaxHP PIC 9999 USAGE BINARY.
-000170
-000180     PROCEDURE DIVISION.
-000190
-000200         IDENTIFICATION DIVISION.
-000210         METHOD-ID. "Think".
-000220         PROCEDURE DIVISION.
-000230* If HP is zero the character is dead — invoke the Kill method.
-000240             IF HP IS EQUAL TO 0 THEN
-000250                 INVOKE Self "Kill".
-000260             END-IF.
-000270             GOBACK.
-000280         END METHOD "Think".
-000290
-000300         IDENTIFICATION DIVISION.
-000310         METHOD-ID. "Kill".
-000320         PROCEDURE DIVISION.
-000330* Set HP to zero and exit.
-000340             MOVE 0 TO HP.
-000350             EXIT METHOD.
-000360         END METHOD "Kill".
-000370
-000380         IDENTIFICATION DIVISION.
-000390         METHOD-ID. "Heal".
-000400         PROCEDURE DIVISION.
-000410* Add 10 HP, capped at MaxHP.
-000420             ADD 10 TO HP.
-000430             IF HP > MaxHP THEN
-000440                 MOVE MaxHP TO HP.
-000450             END-IF.
-000460             GOBACK.
-000470         END METHOD "Heal".
-000480
-000490 END OBJECT.
-000500
-000510 END CLASS Character.
-000520
+000020*
+000030* Modification History:
+000040*   18 FEB 2026  BRP  Original minimal example -- in-memory HP/MaxHP
+000050*                     only, no persistence.
+000060*   08 AUG 2026  BRP  Slots now come from COPY Phantasia-Globals
+000070*                     instead of being hand-declared here.
+000080*   08 AUG 2026  BRP  Added the Phantasia player file: Load on New,
+000090*                     Save wherever HP, MaxHP, Level, or status
+000100*                     flags change.
+000110*   08 AUG 2026  BRP  Kill now appends a line to the death log --
+000120*                     who, when, HP just before death, and cause.
+000130*   08 AUG 2026  BRP  Added ApplyDamage for outside callers (combat)
+000140*                     and ApplyPoisonDamage, ticked from Think, to
+000150*                     keep one place responsible for "why HP moved".
+000160*   08 AUG 2026  BRP  Added LevelUp: crossing the experience
+000170*                     threshold now raises MaxHP instead of it
+000180*                     being a fixed constant forever.
+000190*   08 AUG 2026  BRP  Load/Save retry a locked player record a few
+000200*                     times before giving up, so the nightly Heal
+000210*                     sweep and a live session do not clobber each
+000220*                     other's write.
+000230*   08 AUG 2026  BRP  Added GetHP so the Combat driver can tell
+000240*                     whether this character is still standing
+000250*                     without reaching into its slots directly.
+000260*   08 AUG 2026  BRP  ApplyDamage/ApplyPoisonDamage now snapshot
+000270*                     WS-HP-At-Death themselves, before HP drops
+000280*                     to zero, so Kill's death-log entry shows the
+000290*                     HP the character actually had just before
+000300*                     the hit instead of always reading zero.
+000310*   08 AUG 2026  BRP  Added AwardExperience (combat XP, feeding
+000320*                     LevelUp) and InflictPoison (sets the
+000330*                     Poisoned flag Think already knows how to
+000340*                     tick) so the Combat driver has somewhere to
+000350*                     call both of them from.
+000352*   08 AUG 2026  BRP  Wrapped the OBJECT's scalar slots (the
+000354*                     Phantasia-Globals COPY plus the instance's
+000356*                     own fields) in an enclosing 01 -- bare 05
+000358*                     items straight under WORKING-STORAGE
+000359*                     SECTION are not legal COBOL.
+000360
+000370 IDENTIFICATION DIVISION.
+000380 CLASS-ID. Character.
+000390 AUTHOR. Bruce-Robert Pocock.
+000400 DATE-WRITTEN. 18 FEB 2026.
+000410
+000420 ENVIRONMENT DIVISION.
+000430 INPUT-OUTPUT SECTION.
+000440 FILE-CONTROL.
+000450     SELECT PLAYER-FILE ASSIGN TO "PLAYERS"
+000460         ORGANIZATION IS INDEXED
+000470         ACCESS MODE IS DYNAMIC
+000480         RECORD KEY IS PF-CHARACTER-NAME
+000490         LOCK MODE IS MANUAL WITH LOCK ON MULTIPLE RECORDS
+000500         FILE STATUS IS WS-Player-Status.
+000510     SELECT DEATH-LOG ASSIGN TO "DEATHLOG"
+000520         ORGANIZATION IS LINE SEQUENTIAL
+000530         FILE STATUS IS WS-Dlog-Status.
+000540
+000550 FACTORY.
+000560     PROCEDURE DIVISION.
+000570
+000580         IDENTIFICATION DIVISION.
+000590         METHOD-ID. "New".
+000600         DATA DIVISION.
+000610             LINKAGE SECTION.
+000620             01 LNK-New-Name PIC X(20).
+000630         PROCEDURE DIVISION USING LNK-New-Name RETURNING Self.
+000640* Build the base instance, then pull its saved slots off the
+000650* player file (or seed a fresh record) before handing it back.
+000660             INVOKE SUPER "New" RETURNING Self.
+000670             INVOKE Self "Load" USING LNK-New-Name.
+000680             EXIT METHOD.
+000690         END METHOD "New".
+000700
+000710 END FACTORY.
+000720
+000730 OBJECT.
+000740     DATA DIVISION.
+000750         FILE SECTION.
+000760         FD  PLAYER-FILE.
+000770         01  PLAYER-RECORD.
+000780             05 PF-CHARACTER-NAME PIC X(20).
+000790             COPY "Phantasia-Globals.cpy" REPLACING
+000800                 ==HP==           BY ==PF-HP==
+000810                 ==MaxHP==        BY ==PF-MAXHP==
+000820                 ==Gold==         BY ==PF-GOLD==
+000830                 ==Mana==         BY ==PF-MANA==
+000840                 ==Level==        BY ==PF-LEVEL==
+000850                 ==Age==          BY ==PF-AGE==
+000860                 ==Experience==   BY ==PF-EXPERIENCE==
+000870                 ==DungeonX==     BY ==PF-DUNGEONX==
+000880                 ==DungeonY==     BY ==PF-DUNGEONY==
+000890                 ==DungeonLevel== BY ==PF-DUNGEONLEVEL==
+000900                 ==StatusFlags==  BY ==PF-STATUSFLAGS==
+000910                 ==Poisoned==     BY ==PF-POISONED==
+000920                 ==IsPoisoned==   BY ==PF-ISPOISONED==
+000930                 ==NotPoisoned==  BY ==PF-NOTPOISONED==
+000935                 ==PoisonTicksLeft== BY ==PF-POISONTICKSLEFT==.
+000940         FD  DEATH-LOG.
+000950         01  DEATH-LOG-RECORD           PIC X(132).
+000960
+000970         WORKING-STORAGE SECTION.
+000975         01  Character-Instance-Data.
+000980* Declare slots from the canonical copybook so this class shares
+000990* one layout with everything else in the system.
+001000             COPY "Phantasia-Globals.cpy".
+001010         05 CharacterName          PIC X(20).
+001020* Record of why HP last moved, for the death log and for Think.
+001030         05 WS-Last-Cause          PIC X(30) VALUE SPACES.
+001040* Player-file status and the busy/retry convention (one retry
+001050* loop shared by Load and Save via ReadPlayerLocked).
+001060         05 WS-Player-Status       PIC X(02).
+001070             88 PS-Success             VALUE "00".
+001080             88 PS-Not-Found           VALUE "23" "35".
+001090             88 PS-Record-Locked       VALUE "51".
+001100         05 WS-Dlog-Status         PIC X(02).
+001110         05 WS-Found-Switch        PIC X(01).
+001120             88 Record-Found           VALUE "Y".
+001130             88 Record-Not-Found       VALUE "N".
+001140             88 Record-Still-Locked    VALUE "L".
+001150         05 WS-Lock-Retry-Count    PIC 999 USAGE BINARY.
+001160         05 WS-Max-Lock-Retries PIC 999 USAGE BINARY VALUE 5.
+001170         05 WS-Lock-Retry-Delay PIC 999 USAGE BINARY VALUE 1.
+001180* Snapshot of HP at the instant of death, for the death log.
+001190         05 WS-HP-At-Death         PIC 9999 USAGE BINARY.
+001200         05 WS-HP-At-Death-Display PIC 9999.
+001210         05 WS-Current-Date        PIC 9(08).
+001220         05 WS-Current-Time        PIC 9(08).
+001230         05 WS-Death-Log-Line      PIC X(132).
+001240
+001250     PROCEDURE DIVISION.
+001260
+001270         IDENTIFICATION DIVISION.
+001280         METHOD-ID. "Think".
+001290         PROCEDURE DIVISION.
+001300* Tick any standing status effect before the death check, so a
+001310* poisoned character can die from the tick itself.
+001320             IF IsPoisoned THEN
+001330                 INVOKE Self "ApplyPoisonDamage"
+001340             END-IF.
+001350* If HP is zero the character is dead -- invoke the Kill method.
+001360             IF HP IS EQUAL TO 0 THEN
+001370                 INVOKE Self "Kill".
+001380             END-IF.
+001390             GOBACK.
+001400         END METHOD "Think".
+001410
+001420         IDENTIFICATION DIVISION.
+001430         METHOD-ID. "Kill".
+001440         PROCEDURE DIVISION.
+001450* Log the death -- ApplyDamage/ApplyPoisonDamage already snapshot
+001460* WS-HP-At-Death before they zero HP, since HP itself is already
+001470* 0 by the time Think invokes this method.
+001480             INVOKE Self "LogDeath".
+001490             MOVE 0 TO HP.
+001500             INVOKE Self "Save".
+001510             EXIT METHOD.
+001520         END METHOD "Kill".
+001530
+001540         IDENTIFICATION DIVISION.
+001550         METHOD-ID. "Heal".
+001560         PROCEDURE DIVISION.
+001570* Add 10 HP, capped at MaxHP, then persist the new HP.
+001580             ADD 10 TO HP.
+001590             IF HP > MaxHP THEN
+001600                 MOVE MaxHP TO HP.
+001610             END-IF.
+001620             INVOKE Self "Save".
+001630             GOBACK.
+001640         END METHOD "Heal".
+001650
+001660         IDENTIFICATION DIVISION.
+001670         METHOD-ID. "ApplyDamage".
+001680         DATA DIVISION.
+001690             LINKAGE SECTION.
+001700             01 LNK-Damage-Amount PIC 9999 USAGE BINARY.
+001710             01 LNK-Damage-Cause  PIC X(30).
+001720         PROCEDURE DIVISION USING LNK-Damage-Amount
+001730             LNK-Damage-Cause.
+001740* Single entry point for outside callers (the Combat driver) to
+001750* hurt this character, so HP never moves without a recorded cause.
+001760* Snapshot HP before it moves -- if this hit is lethal, HP itself
+001770* will read 0 by the time Kill runs, so the death log needs the
+001780* value caught here, not there.
+001790             MOVE HP TO WS-HP-At-Death.
+001800             IF LNK-Damage-Amount >= HP THEN
+001810                 MOVE 0 TO HP
+001820             ELSE
+001830                 SUBTRACT LNK-Damage-Amount FROM HP
+001840             END-IF.
+001850             MOVE LNK-Damage-Cause TO WS-Last-Cause.
+001860             INVOKE Self "Save".
+001870             GOBACK.
+001880         END METHOD "ApplyDamage".
+001890
+001900         IDENTIFICATION DIVISION.
+001910         METHOD-ID. "ApplyPoisonDamage".
+001920         PROCEDURE DIVISION.
+001930* Poison ticks for a flat 5 points per Think, never below zero,
+001932* and burns down one tick of its own PoisonTicksLeft -- once
+001934* that reaches zero the effect is cured instead of ticking for
+001936* the rest of the character's life.
+001940* Same pre-hit snapshot ApplyDamage takes -- HP may well read 0
+001950* by the time Kill looks for it.
+001960             MOVE HP TO WS-HP-At-Death.
+001970             IF HP < 5 THEN
+001980                 MOVE 0 TO HP
+001990             ELSE
+002000                 SUBTRACT 5 FROM HP
+002010             END-IF.
+002020             MOVE "POISON DAMAGE-OVER-TIME" TO WS-Last-Cause.
+002022             IF PoisonTicksLeft > 0 THEN
+002024                 SUBTRACT 1 FROM PoisonTicksLeft
+002026             END-IF.
+002027             IF PoisonTicksLeft = 0 THEN
+002028                 MOVE "N" TO Poisoned
+002029             END-IF.
+002030             INVOKE Self "Save".
+002040             GOBACK.
+002050         END METHOD "ApplyPoisonDamage".
+002060
+002070         IDENTIFICATION DIVISION.
+002080         METHOD-ID. "InflictPoison".
+002090         PROCEDURE DIVISION.
+002100* Mark this character poisoned for a few Think ticks -- whatever
+002110* inflicted it (a bite, a trap) is the caller's business, this
+002120* just starts the clock and persists it the same way every other
+002130* status change here does. ApplyPoisonDamage counts the clock
+002132* down and cures the effect on its own once it expires, so a
+002134* poisoned character is never stuck that way permanently.
+002140             MOVE "Y" TO Poisoned.
+002142             MOVE 3 TO PoisonTicksLeft.
+002150             INVOKE Self "Save".
+002160             GOBACK.
+002170         END METHOD "InflictPoison".
+002180
+002190         IDENTIFICATION DIVISION.
+002200         METHOD-ID. "LevelUp".
+002210         PROCEDURE DIVISION.
+002220* Crossing 1000 experience points per level already attained
+002230* raises Level and grows the MaxHP cap -- it no longer sits at
+002240* whatever the starting constant happened to be. Loops so an
+002242* award big enough to cross more than one threshold at once
+002244* still awards every level actually earned, not just one.
+002250             PERFORM 2200-LEVEL-UP-ONCE
+002252                 THRU 2200-LEVEL-UP-ONCE-EXIT
+002254                 UNTIL Experience < Level * 1000.
+002330             GOBACK.
+002332
+002334             2200-LEVEL-UP-ONCE.
+002336                 ADD 1 TO Level.
+002338                 ADD 25 TO MaxHP.
+002340                 IF HP > MaxHP THEN
+002342                     MOVE MaxHP TO HP
+002344                 END-IF.
+002346                 INVOKE Self "Save".
+002348             2200-LEVEL-UP-ONCE-EXIT.
+002349                 EXIT.
+002351         END METHOD "LevelUp".
+002353
+002355         IDENTIFICATION DIVISION.
+002357         METHOD-ID. "AwardExperience".
+002380         DATA DIVISION.
+002390             LINKAGE SECTION.
+002400             01 LNK-XP-Amount PIC 9(07) USAGE BINARY.
+002410         PROCEDURE DIVISION USING LNK-XP-Amount.
+002420* Experience earned from combat (or any other source) is
+002430* persisted immediately, then handed to LevelUp in case this
+002440* award just crossed the next threshold.
+002450             ADD LNK-XP-Amount TO Experience.
+002460             INVOKE Self "Save".
+002470             INVOKE Self "LevelUp".
+002480             GOBACK.
+002490         END METHOD "AwardExperience".
+002500
+002510         IDENTIFICATION DIVISION.
+002520         METHOD-ID. "GetHP".
+002530         DATA DIVISION.
+002540             LINKAGE SECTION.
+002550             01 LNK-HP-Out PIC 9999 USAGE BINARY.
+002560         PROCEDURE DIVISION RETURNING LNK-HP-Out.
+002570             MOVE HP TO LNK-HP-Out.
+002580             GOBACK.
+002590         END METHOD "GetHP".
+002600
+002610         IDENTIFICATION DIVISION.
+002620         METHOD-ID. "Load".
+002630         DATA DIVISION.
+002640             LINKAGE SECTION.
+002650             01 LNK-Load-Name PIC X(20).
+002660         PROCEDURE DIVISION USING LNK-Load-Name.
+002670* Pull this character's saved slots off the player file, or
+002680* seed a brand-new record if this is the first time we have
+002690* seen the name. A record another process still has locked
+002700* after ReadPlayerLocked's retries are exhausted is neither --
+002710* leave this instance's slots untouched rather than write a
+002720* fabricated "new character" record over the real one.
+002730             MOVE LNK-Load-Name TO CharacterName.
+002740             MOVE LNK-Load-Name TO PF-CHARACTER-NAME.
+002750             INVOKE Self "OpenPlayerFile".
+002760             INVOKE Self "ReadPlayerLocked".
+002770             IF Record-Found THEN
+002780                 INVOKE Self "FetchPlayerFields"
+002790                 UNLOCK PLAYER-FILE
+002800             ELSE IF Record-Not-Found THEN
+002810                 MOVE 100 TO HP
+002820                 MOVE 100 TO MaxHP
+002830                 MOVE 0 TO Gold
+002840                 MOVE 100 TO Mana
+002850                 MOVE 1 TO Level
+002860                 MOVE 1 TO Age
+002870                 MOVE 0 TO Experience
+002880                 MOVE 0 TO DungeonX
+002890                 MOVE 0 TO DungeonY
+002900                 MOVE 1 TO DungeonLevel
+002910                 MOVE "N" TO Poisoned
+002912                 MOVE 0 TO PoisonTicksLeft
+002920                 INVOKE Self "StorePlayerFields"
+002930                 WRITE PLAYER-RECORD
+002932                     INVALID KEY
+002933* Another process created this record between our locked read
+002934* and this WRITE -- pull its real saved fields instead of
+002935* leaving these fabricated "new character" defaults in place.
+002936                         INVOKE Self "ReadPlayerLocked"
+002937                         IF Record-Found THEN
+002938                             INVOKE Self "FetchPlayerFields"
+002939                             UNLOCK PLAYER-FILE
+002940                         ELSE
+002941                             DISPLAY "CHARACTER " CharacterName
+002942                                 " CREATE RACE UNRESOLVED, "
+002943                                 "LOAD ABANDONED"
+002944                         END-IF
+002945                 END-WRITE
+002950             ELSE
+002960                 DISPLAY "CHARACTER " CharacterName
+002962                     " RECORD BUSY, LOAD ABANDONED"
+002970             END-IF.
+002980             CLOSE PLAYER-FILE.
+002990             GOBACK.
+003000         END METHOD "Load".
+003010
+003020         IDENTIFICATION DIVISION.
+003030         METHOD-ID. "Save".
+003040         PROCEDURE DIVISION.
+003050* Rewrite this character's record with whatever is currently in
+003060* the object's slots. Called wherever HP, MaxHP, Level, or a
+003070* status flag changes, sharing the same locked read-then-rewrite
+003080* path Load uses. A record still locked after ReadPlayerLocked's
+003090* retries are exhausted is left alone -- the caller's update is
+003100* lost for this attempt rather than forced in as a duplicate
+003110* WRITE.
+003120             MOVE CharacterName TO PF-CHARACTER-NAME.
+003130             INVOKE Self "OpenPlayerFile".
+003140             INVOKE Self "ReadPlayerLocked".
+003150             IF Record-Found THEN
+003160                 INVOKE Self "StorePlayerFields"
+003170                 REWRITE PLAYER-RECORD
+003180                 UNLOCK PLAYER-FILE
+003190             ELSE IF Record-Not-Found THEN
+003200                 INVOKE Self "StorePlayerFields"
+003210                 WRITE PLAYER-RECORD
+003212                     INVALID KEY
+003213* Another process created this record since our locked read --
+003214* re-read it locked and REWRITE this instance's data in rather
+003215* than silently losing the update.
+003216                         INVOKE Self "ReadPlayerLocked"
+003217                         IF Record-Found THEN
+003218                             INVOKE Self "StorePlayerFields"
+003219                             REWRITE PLAYER-RECORD
+003220                             UNLOCK PLAYER-FILE
+003221                         ELSE
+003222                             DISPLAY "CHARACTER " CharacterName
+003223                                 " SAVE RACE UNRESOLVED, "
+003224                                 "SAVE ABANDONED"
+003225                         END-IF
+003226                 END-WRITE
+003230             ELSE
+003240                 DISPLAY "CHARACTER " CharacterName
+003242                     " RECORD BUSY, SAVE ABANDONED"
+003250             END-IF.
+003260             CLOSE PLAYER-FILE.
+003270             GOBACK.
+003280         END METHOD "Save".
+003290
+003300         IDENTIFICATION DIVISION.
+003310         METHOD-ID. "OpenPlayerFile".
+003320         PROCEDURE DIVISION.
+003330* Bootstrap the indexed player file the first time this system
+003340* has ever run -- mirrors the OPEN EXTEND/fall-back-to-OPEN
+003350* OUTPUT pattern LogDeath uses for the death log, since GnuCOBOL
+003360* will not create a missing indexed file for OPEN I-O on its own.
+003370             OPEN I-O PLAYER-FILE.
+003380             IF PS-Not-Found THEN
+003390                 OPEN OUTPUT PLAYER-FILE
+003400                 CLOSE PLAYER-FILE
+003410                 OPEN I-O PLAYER-FILE
+003420             END-IF.
+003430             GOBACK.
+003440         END METHOD "OpenPlayerFile".
+003450
+003460         IDENTIFICATION DIVISION.
+003470         METHOD-ID. "ReadPlayerLocked".
+003480         PROCEDURE DIVISION.
+003490* Busy/retry convention for the shared player file: read the
+003500* keyed record WITH LOCK, and if another process is
+003510* holding it, back off and try again a few times before giving
+003520* up. Leaves the outcome in WS-Found-Switch for the caller.
+003530             MOVE 0 TO WS-Lock-Retry-Count.
+003540             PERFORM 2100-READ-PLAYER-WITH-RETRY
+003550                 THRU 2100-READ-PLAYER-WITH-RETRY-EXIT.
+003560             GOBACK.
+003570
+003580             2100-READ-PLAYER-WITH-RETRY.
+003590                 ADD 1 TO WS-Lock-Retry-Count.
+003600                 READ PLAYER-FILE WITH LOCK
+003610                     INVALID KEY
+003620                         MOVE "N" TO WS-Found-Switch
+003630                     NOT INVALID KEY
+003640                         MOVE "Y" TO WS-Found-Switch
+003650                 END-READ.
+003660                 IF PS-Record-Locked
+003670                     AND WS-Lock-Retry-Count < WS-Max-Lock-Retries
+003680                     THEN
+003690                     CALL "C$SLEEP" USING WS-Lock-Retry-Delay
+003700                     GO TO 2100-READ-PLAYER-WITH-RETRY
+003710                 END-IF.
+003720                 IF PS-Record-Locked THEN
+003730                     MOVE "L" TO WS-Found-Switch
+003740                 END-IF.
+003750             2100-READ-PLAYER-WITH-RETRY-EXIT.
+003760                 EXIT.
+003770         END METHOD "ReadPlayerLocked".
+003780
+003790         IDENTIFICATION DIVISION.
+003800         METHOD-ID. "FetchPlayerFields".
+003810         PROCEDURE DIVISION.
+003820* Copy the file-section record just read into this instance's
+003830* slots.
+003840             MOVE PF-HP           TO HP.
+003850             MOVE PF-MAXHP        TO MaxHP.
+003860             MOVE PF-GOLD         TO Gold.
+003870             MOVE PF-MANA         TO Mana.
+003880             MOVE PF-LEVEL        TO Level.
+003890             MOVE PF-AGE          TO Age.
+003900             MOVE PF-EXPERIENCE   TO Experience.
+003910             MOVE PF-DUNGEONX     TO DungeonX.
+003920             MOVE PF-DUNGEONY     TO DungeonY.
+003930             MOVE PF-DUNGEONLEVEL TO DungeonLevel.
+003940             MOVE PF-POISONED     TO Poisoned.
+003945             MOVE PF-POISONTICKSLEFT TO PoisonTicksLeft.
+003950             GOBACK.
+003960         END METHOD "FetchPlayerFields".
+003970
+003980         IDENTIFICATION DIVISION.
+003990         METHOD-ID. "StorePlayerFields".
+004000         PROCEDURE DIVISION.
+004010* Copy this instance's slots into the file-section record, ready
+004020* for a WRITE or REWRITE.
+004030             MOVE HP           TO PF-HP.
+004040             MOVE MaxHP        TO PF-MAXHP.
+004050             MOVE Gold         TO PF-GOLD.
+004060             MOVE Mana         TO PF-MANA.
+004070             MOVE Level        TO PF-LEVEL.
+004080             MOVE Age          TO PF-AGE.
+004090             MOVE Experience   TO PF-EXPERIENCE.
+004100             MOVE DungeonX     TO PF-DUNGEONX.
+004110             MOVE DungeonY     TO PF-DUNGEONY.
+004120             MOVE DungeonLevel TO PF-DUNGEONLEVEL.
+004130             MOVE Poisoned     TO PF-POISONED.
+004135             MOVE PoisonTicksLeft TO PF-POISONTICKSLEFT.
+004140             GOBACK.
+004150         END METHOD "StorePlayerFields".
+004160
+004170         IDENTIFICATION DIVISION.
+004180         METHOD-ID. "LogDeath".
+004190         PROCEDURE DIVISION.
+004200* Append one line to the permanent death log: who, when, the HP
+004210* just before death, and whatever Think was reacting to when it
+004220* called Kill.
+004230             MOVE WS-HP-At-Death TO WS-HP-At-Death-Display.
+004240             ACCEPT WS-Current-Date FROM DATE YYYYMMDD.
+004250             ACCEPT WS-Current-Time FROM TIME.
+004260             OPEN EXTEND DEATH-LOG.
+004270             IF WS-Dlog-Status NOT = "00" THEN
+004280                 OPEN OUTPUT DEATH-LOG
+004290             END-IF.
+004300             MOVE SPACES TO WS-Death-Log-Line.
+004310             STRING CharacterName          DELIMITED BY SIZE
+004320                 " "                          DELIMITED BY SIZE
+004330                 WS-Current-Date               DELIMITED BY SIZE
+004340                 " "                          DELIMITED BY SIZE
+004350                 WS-Current-Time               DELIMITED BY SIZE
+004360                 " HP="                       DELIMITED BY SIZE
+004370                 WS-HP-At-Death-Display        DELIMITED BY SIZE
+004380                 " CAUSE="                    DELIMITED BY SIZE
+004390                 WS-Last-Cause                 DELIMITED BY SIZE
+004400                 INTO WS-Death-Log-Line.
+004410             WRITE DEATH-LOG-RECORD FROM WS-Death-Log-Line.
+004420             CLOSE DEATH-LOG.
+004430             GOBACK.
+004440         END METHOD "LogDeath".
+004450
+004460 END OBJECT.
+004470
+004480 END CLASS Character.
+004490
 999999

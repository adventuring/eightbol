@@ -0,0 +1,141 @@
+000000** Monster.cob -- EIGHTBOL adversary class
+000010*** Copyright © 2026 Interworldly Adventuring, LLC
+000020*
+000030* Modification History:
+000040*   08 AUG 2026  BRP  Original -- companion to Character-minimal.cob
+000050*                     so the Combat driver has something for a
+000060*                     Character to fight.
+000065*   08 AUG 2026  BRP  Wrapped the OBJECT's scalar slots in an
+000066*                     enclosing 01 -- bare 05 items straight under
+000067*                     WORKING-STORAGE SECTION are not legal COBOL.
+000070
+000080 IDENTIFICATION DIVISION.
+000090 CLASS-ID. Monster.
+000100 AUTHOR. Bruce-Robert Pocock.
+000110 DATE-WRITTEN. 08 AUG 2026.
+000120
+000130 ENVIRONMENT DIVISION.
+000140
+000150 FACTORY.
+000160     PROCEDURE DIVISION.
+000170
+000180         IDENTIFICATION DIVISION.
+000190         METHOD-ID. "New".
+000200         DATA DIVISION.
+000210             LINKAGE SECTION.
+000220             01 LNK-New-Name   PIC X(20).
+000230             01 LNK-New-HP     PIC 9999 USAGE BINARY.
+000240             01 LNK-New-Attack PIC 9999 USAGE BINARY.
+000250         PROCEDURE DIVISION USING LNK-New-Name LNK-New-HP
+000260             LNK-New-Attack RETURNING Self.
+000270* Build the base instance, then seed its stats in one step --
+000280* a Monster has no player file behind it, so New can do all the
+000290* setup a Character needs two phases for.
+000300             INVOKE SUPER "New" RETURNING Self.
+000310             INVOKE Self "Init" USING LNK-New-Name LNK-New-HP
+000320                 LNK-New-Attack.
+000330             EXIT METHOD.
+000340         END METHOD "New".
+000350
+000360 END FACTORY.
+000370
+000380 OBJECT.
+000390     DATA DIVISION.
+000400         WORKING-STORAGE SECTION.
+000405         01  Monster-Instance-Data.
+000410* A monster does not ride on the shared Phantasia-Globals slot
+000420* set -- Gold, Mana, and dungeon position belong to a Character,
+000430* not to whatever it is fighting.
+000440             05 MonsterName   PIC X(20).
+000450             05 HP            PIC 9999 USAGE BINARY.
+000460             05 MaxHP         PIC 9999 USAGE BINARY.
+000470             05 AttackDamage  PIC 9999 USAGE BINARY.
+000480
+000490     PROCEDURE DIVISION.
+000500
+000510         IDENTIFICATION DIVISION.
+000520         METHOD-ID. "Init".
+000530         DATA DIVISION.
+000540             LINKAGE SECTION.
+000550             01 LNK-Init-Name   PIC X(20).
+000560             01 LNK-Init-HP     PIC 9999 USAGE BINARY.
+000570             01 LNK-Init-Attack PIC 9999 USAGE BINARY.
+000580         PROCEDURE DIVISION USING LNK-Init-Name LNK-Init-HP
+000590             LNK-Init-Attack.
+000600             MOVE LNK-Init-Name   TO MonsterName.
+000610             MOVE LNK-Init-HP     TO HP.
+000620             MOVE LNK-Init-HP     TO MaxHP.
+000630             MOVE LNK-Init-Attack TO AttackDamage.
+000640             GOBACK.
+000650         END METHOD "Init".
+000660
+000670         IDENTIFICATION DIVISION.
+000680         METHOD-ID. "Think".
+000690         PROCEDURE DIVISION.
+000700* Same death check as Character -- if HP is zero, the monster is
+000710* dead.
+000720             IF HP IS EQUAL TO 0 THEN
+000730                 INVOKE Self "Kill".
+000740             END-IF.
+000750             GOBACK.
+000760         END METHOD "Think".
+000770
+000780         IDENTIFICATION DIVISION.
+000790         METHOD-ID. "Kill".
+000800         PROCEDURE DIVISION.
+000810* Set HP to zero and exit.
+000820             MOVE 0 TO HP.
+000830             EXIT METHOD.
+000840         END METHOD "Kill".
+000850
+000860         IDENTIFICATION DIVISION.
+000870         METHOD-ID. "ApplyDamage".
+000880         DATA DIVISION.
+000890             LINKAGE SECTION.
+000900             01 LNK-Damage-Amount PIC 9999 USAGE BINARY.
+000910         PROCEDURE DIVISION USING LNK-Damage-Amount.
+000920* Mirrors Character's ApplyDamage, so the Combat driver treats
+000930* both sides of a fight the same way.
+000940             IF LNK-Damage-Amount >= HP THEN
+000950                 MOVE 0 TO HP
+000960             ELSE
+000970                 SUBTRACT LNK-Damage-Amount FROM HP
+000980             END-IF.
+000990             GOBACK.
+001000         END METHOD "ApplyDamage".
+001010
+001020         IDENTIFICATION DIVISION.
+001030         METHOD-ID. "GetAttackDamage".
+001040         DATA DIVISION.
+001050             LINKAGE SECTION.
+001060             01 LNK-Attack-Out PIC 9999 USAGE BINARY.
+001070         PROCEDURE DIVISION RETURNING LNK-Attack-Out.
+001080             MOVE AttackDamage TO LNK-Attack-Out.
+001090             GOBACK.
+001100         END METHOD "GetAttackDamage".
+001110
+001120         IDENTIFICATION DIVISION.
+001130         METHOD-ID. "GetHP".
+001140         DATA DIVISION.
+001150             LINKAGE SECTION.
+001160             01 LNK-HP-Out PIC 9999 USAGE BINARY.
+001170         PROCEDURE DIVISION RETURNING LNK-HP-Out.
+001180             MOVE HP TO LNK-HP-Out.
+001190             GOBACK.
+001200         END METHOD "GetHP".
+001210
+001220         IDENTIFICATION DIVISION.
+001230         METHOD-ID. "GetName".
+001240         DATA DIVISION.
+001250             LINKAGE SECTION.
+001260             01 LNK-Name-Out PIC X(20).
+001270         PROCEDURE DIVISION RETURNING LNK-Name-Out.
+001280             MOVE MonsterName TO LNK-Name-Out.
+001290             GOBACK.
+001300         END METHOD "GetName".
+001310
+001320 END OBJECT.
+001330
+001340 END CLASS Monster.
+001350
+999999

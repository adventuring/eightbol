@@ -0,0 +1,224 @@
+000000** PHNTHEAL.cob -- EIGHTBOL nightly regeneration sweep
+000010*** Copyright © 2026 Interworldly Adventuring, LLC
+000020*
+000030* Modification History:
+000040*   08 AUG 2026  BRP  Original -- walks the whole player file in
+000050*                     key sequence and Heals every character on it,
+000060*                     so nobody logs in to find HP unchanged from
+000070*                     the night before.
+000080*   08 AUG 2026  BRP  Added restart/checkpoint support: the last
+000090*                     key successfully processed is written to a
+000100*                     restart control file after every record, and
+000110*                     a rerun picks up right after that key instead
+000120*                     of healing the whole file over again.
+000130*   08 AUG 2026  BRP  Stopped reimplementing Heal's cap-at-MaxHP
+000140*                     arithmetic against the raw FD fields -- this
+000150*                     driver now just sequences keys and lets
+000160*                     Character do its own Heal and Save, the same
+000170*                     as every other caller in the system. Fixed
+000180*                     the restart key never being moved into the
+000190*                     record key before START, and 8000-FINISH
+000200*                     testing the wrong (reused) status field to
+000210*                     decide whether to close the player file.
+000212*   08 AUG 2026  BRP  A run that reaches real end-of-file now
+000213*                     blanks the restart file before closing up,
+000214*                     instead of leaving tonight's final key
+000215*                     behind to be mistaken for an abend restart
+000216*                     point -- without this, the next night's run
+000217*                     would START past its own prior night's last
+000218*                     key and find nothing left to Heal.
+000219*   08 AUG 2026  BRP  Added LOCK MODE IS MANUAL WITH LOCK ON
+000220*                     MULTIPLE RECORDS to this program's own
+000221*                     SELECT PLAYER-FILE, matching Character's --
+000222*                     two file-control entries for the same
+000223*                     physical file with different lock modes
+000224*                     undermines the locking scheme entirely.
+000226*                     Also changed the scalar switches below from
+000227*                     level 77 to level 01, to match the convention
+000228*                     programs/PHNTRPT.cob already uses.
+000229
+000230 IDENTIFICATION DIVISION.
+000240 PROGRAM-ID. PHNTHEAL.
+000250 AUTHOR. Bruce-Robert Pocock.
+000260 DATE-WRITTEN. 08 AUG 2026.
+000270
+000280 ENVIRONMENT DIVISION.
+000290 CONFIGURATION SECTION.
+000300 REPOSITORY.
+000310     CLASS Character AS "Character".
+000320 INPUT-OUTPUT SECTION.
+000330 FILE-CONTROL.
+000340     SELECT PLAYER-FILE ASSIGN TO "PLAYERS"
+000350         ORGANIZATION IS INDEXED
+000360         ACCESS MODE IS DYNAMIC
+000370         RECORD KEY IS PF-CHARACTER-NAME
+000375         LOCK MODE IS MANUAL WITH LOCK ON MULTIPLE RECORDS
+000380         FILE STATUS IS HEAL-Player-Status.
+000390     SELECT RESTART-FILE ASSIGN TO "HEALRSTR"
+000400         ORGANIZATION IS LINE SEQUENTIAL
+000410         FILE STATUS IS HEAL-Restart-Status.
+000420
+000430 DATA DIVISION.
+000440 FILE SECTION.
+000450 FD  PLAYER-FILE.
+000460 01  PLAYER-RECORD.
+000470     05 PF-CHARACTER-NAME PIC X(20).
+000480     COPY "Phantasia-Globals.cpy" REPLACING
+000490         ==HP==           BY ==PF-HP==
+000500         ==MaxHP==        BY ==PF-MAXHP==
+000510         ==Gold==         BY ==PF-GOLD==
+000520         ==Mana==         BY ==PF-MANA==
+000530         ==Level==        BY ==PF-LEVEL==
+000540         ==Age==          BY ==PF-AGE==
+000550         ==Experience==   BY ==PF-EXPERIENCE==
+000560         ==DungeonX==     BY ==PF-DUNGEONX==
+000570         ==DungeonY==     BY ==PF-DUNGEONY==
+000580         ==DungeonLevel== BY ==PF-DUNGEONLEVEL==
+000590         ==StatusFlags==  BY ==PF-STATUSFLAGS==
+000600         ==Poisoned==     BY ==PF-POISONED==
+000610         ==IsPoisoned==   BY ==PF-ISPOISONED==
+000620         ==NotPoisoned==  BY ==PF-NOTPOISONED==
+000625         ==PoisonTicksLeft== BY ==PF-POISONTICKSLEFT==.
+000630 FD  RESTART-FILE.
+000640 01  RESTART-RECORD         PIC X(20).
+000650
+000660 WORKING-STORAGE SECTION.
+000670 01  HEAL-Player-Status    PIC X(02).
+000680     88  HEAL-PS-Success           VALUE "00".
+000690     88  HEAL-PS-End-Of-File       VALUE "10".
+000700     88  HEAL-PS-Not-Found         VALUE "23" "35".
+000710 01  HEAL-Restart-Status   PIC X(02).
+000720     88  HEAL-RS-Success           VALUE "00".
+000730     88  HEAL-RS-End-Of-File       VALUE "10".
+000740
+000750* The class owns Heal and Save; this driver just sequences keys
+000760* and hands each one to a fresh Character instance.
+000770 01  HEAL-Character        OBJECT REFERENCE Character.
+000780
+000790 01  HEAL-Resume-Key       PIC X(20) VALUE SPACES.
+000800 01  HEAL-Have-Resume-Key  PIC X(01) VALUE "N".
+000810     88  HEAL-Resuming             VALUE "Y".
+000820     88  HEAL-Not-Resuming         VALUE "N".
+000830 01  HEAL-EOF-Switch       PIC X(01) VALUE "N".
+000840     88  HEAL-No-More-Records      VALUE "Y".
+000850     88  HEAL-More-Records         VALUE "N".
+000860 01  HEAL-Player-Open-Sw   PIC X(01) VALUE "N".
+000870     88  HEAL-Player-File-Open     VALUE "Y".
+000880     88  HEAL-Player-File-Shut     VALUE "N".
+000890 01  HEAL-Records-Healed   PIC 9(07) USAGE BINARY VALUE 0.
+000900
+000910 PROCEDURE DIVISION.
+000920
+000930 0000-MAINLINE.
+000940     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+000950     PERFORM 2000-HEAL-ONE-RECORD THRU 2000-HEAL-ONE-RECORD-EXIT
+000960         UNTIL HEAL-No-More-Records.
+000970     PERFORM 8000-FINISH THRU 8000-FINISH-EXIT.
+000980     STOP RUN.
+000990
+001000 1000-INITIALIZE.
+001010* A restart key left over from a prior run means we resume just
+001020* past that key rather than healing the whole file again.
+001030     PERFORM 1100-READ-RESTART-KEY
+001040         THRU 1100-READ-RESTART-KEY-EXIT.
+001050     OPEN I-O PLAYER-FILE.
+001060     IF HEAL-Player-Status = "00" THEN
+001070         MOVE "Y" TO HEAL-Player-Open-Sw
+001080     ELSE
+001090         DISPLAY "PHNTHEAL: UNABLE TO OPEN PLAYER FILE, STATUS "
+001100             HEAL-Player-Status
+001110         MOVE "Y" TO HEAL-EOF-Switch
+001120     END-IF.
+001130 1000-INITIALIZE-EXIT.
+001140     EXIT.
+001150
+001160 1100-READ-RESTART-KEY.
+001170     OPEN INPUT RESTART-FILE.
+001180     IF HEAL-Restart-Status = "00" THEN
+001190         READ RESTART-FILE INTO HEAL-Resume-Key
+001200             AT END
+001210                 MOVE SPACES TO HEAL-Resume-Key
+001220         END-READ
+001230         CLOSE RESTART-FILE
+001240         IF HEAL-Resume-Key NOT = SPACES THEN
+001250             MOVE "Y" TO HEAL-Have-Resume-Key
+001260         END-IF
+001270     END-IF.
+001280 1100-READ-RESTART-KEY-EXIT.
+001290     EXIT.
+001300
+001310 2000-HEAL-ONE-RECORD.
+001320* Walk the file in key sequence. A resume key means the prior
+001330* run already finished that record, so START positions just
+001340* past it instead of re-Healing from the top.
+001350     IF HEAL-Not-Resuming OR HEAL-Resume-Key = SPACES THEN
+001360         PERFORM 2200-NEXT-PLAYER THRU 2200-NEXT-PLAYER-EXIT
+001370     ELSE
+001380         MOVE HEAL-Resume-Key TO PF-CHARACTER-NAME
+001390         START PLAYER-FILE KEY IS GREATER THAN PF-CHARACTER-NAME
+001400             INVALID KEY
+001410                 MOVE "Y" TO HEAL-EOF-Switch
+001420             NOT INVALID KEY
+001430                 MOVE "N" TO HEAL-Have-Resume-Key
+001440         END-START
+001450     END-IF.
+001460 2000-HEAL-ONE-RECORD-EXIT.
+001470     EXIT.
+001480
+001490 2200-NEXT-PLAYER.
+001500     READ PLAYER-FILE NEXT RECORD
+001510         AT END
+001520             MOVE "Y" TO HEAL-EOF-Switch
+001530     END-READ.
+001540     IF HEAL-No-More-Records THEN
+001550         GO TO 2200-NEXT-PLAYER-EXIT
+001560     END-IF.
+001570     PERFORM 2300-HEAL-ONE-CHARACTER
+001580         THRU 2300-HEAL-ONE-CHARACTER-EXIT.
+001590     PERFORM 2400-CHECKPOINT THRU 2400-CHECKPOINT-EXIT.
+001600 2200-NEXT-PLAYER-EXIT.
+001610     EXIT.
+001620
+001630 2300-HEAL-ONE-CHARACTER.
+001640* Let the class do the actual Healing (and its own locked Save)
+001650* -- this driver only sequences keys, it does not own the
+001660* cap-at-MaxHP rule or the record locking convention.
+001670     INVOKE Character "New" USING PF-CHARACTER-NAME
+001680         RETURNING HEAL-Character.
+001690     INVOKE HEAL-Character "Heal".
+001700     ADD 1 TO HEAL-Records-Healed.
+001710 2300-HEAL-ONE-CHARACTER-EXIT.
+001720     EXIT.
+001730
+001740 2400-CHECKPOINT.
+001750* Record the key just processed as the restart point, so a rerun
+001760* after an abend resumes here instead of from the top.
+001770     OPEN OUTPUT RESTART-FILE.
+001780     WRITE RESTART-RECORD FROM PF-CHARACTER-NAME.
+001790     CLOSE RESTART-FILE.
+001800 2400-CHECKPOINT-EXIT.
+001810     EXIT.
+001820
+001830 8000-FINISH.
+001840     IF HEAL-Player-File-Open THEN
+001842         PERFORM 8100-CLEAR-RESTART-KEY
+001844             THRU 8100-CLEAR-RESTART-KEY-EXIT
+001850         CLOSE PLAYER-FILE
+001860     END-IF.
+001870     DISPLAY "PHNTHEAL: HEALED " HEAL-Records-Healed
+001880         " CHARACTER RECORDS.".
+001890 8000-FINISH-EXIT.
+001900     EXIT.
+001902
+001904 8100-CLEAR-RESTART-KEY.
+001906* Reaching this paragraph means the sweep ran all the way to a
+001908* genuine end-of-file, not an abend -- any checkpoint key this
+001910* run wrote has now been consumed, so blank the restart file
+001912* rather than leave tonight's final key around to be mistaken
+001914* for tomorrow's resume point.
+001916     OPEN OUTPUT RESTART-FILE.
+001918     CLOSE RESTART-FILE.
+001920 8100-CLEAR-RESTART-KEY-EXIT.
+001922     EXIT.
+001924
+999999

@@ -0,0 +1,129 @@
+000010** PHNTCBT.cob -- EIGHTBOL turn-based combat driver
+000020*** Copyright © 2026 Interworldly Adventuring, LLC
+000030*
+000040* Modification History:
+000050*   08 AUG 2026  BRP  Original -- drives one Character against one
+000060*                     Monster, turn about, until one of them dies.
+000070*   08 AUG 2026  BRP  Moved REPOSITORY into CONFIGURATION SECTION,
+000080*                     where it belongs, instead of WORKING-STORAGE.
+000090*   08 AUG 2026  BRP  The foe falling now awards the hero combat
+000100*                     Experience, and a poisonous foe's attack
+000110*                     inflicts Poisoned on the hero -- otherwise
+000120*                     neither LevelUp nor poison ever had a caller.
+000130*   08 AUG 2026  BRP  Dropped the SPECIAL-NAMES DECIMAL-POINT IS
+000140*                     COMMA clause -- nothing here uses a decimal
+000150*                     point or a comma-edited literal, and no other
+000160*                     program in the system declares it.
+000170*   08 AUG 2026  BRP  Removed the dead CBT-Damage-Cause set before
+000180*                     the foe's ApplyDamage -- ApplyDamage takes no
+000190*                     cause argument, so that value was never read
+000200*                     before CBT-Damage-Cause was unconditionally
+000205*                     overwritten with "MONSTER ATTACK" for its one
+000206*                     real use. Also changed every scalar WORKING-
+000207*                     STORAGE item from level 77 to level 01, to
+000208*                     match the convention programs/PHNTRPT.cob
+000209*                     already uses consistently.
+000220
+000230 IDENTIFICATION DIVISION.
+000240 PROGRAM-ID. PHNTCBT.
+000250 AUTHOR. Bruce-Robert Pocock.
+000260 DATE-WRITTEN. 08 AUG 2026.
+000270
+000280 ENVIRONMENT DIVISION.
+000290 CONFIGURATION SECTION.
+000300 REPOSITORY.
+000310     CLASS Character AS "Character"
+000320     CLASS Monster   AS "Monster".
+000330
+000340 DATA DIVISION.
+000350 WORKING-STORAGE SECTION.
+000360
+000370 01  CBT-Hero                 OBJECT REFERENCE Character.
+000380 01  CBT-Foe                  OBJECT REFERENCE Monster.
+000390
+000400* Who is fighting, and what the foe starts with. A real caller
+000410* would pass these in -- this driver is the standalone demo that
+000420* proves a Character and a Monster can trade blows.
+000430 01  CBT-Hero-Name            PIC X(20) VALUE "SIR LANCELOT".
+000440 01  CBT-Foe-Name             PIC X(20) VALUE "CAVE GOBLIN".
+000450 01  CBT-Foe-Starting-HP      PIC 9999 USAGE BINARY VALUE 30.
+000460 01  CBT-Foe-Attack-Power     PIC 9999 USAGE BINARY VALUE 8.
+000470 01  CBT-Foe-Experience-Award PIC 9(07) USAGE BINARY VALUE 50.
+000480 01  CBT-Foe-Poisons-On-Hit   PIC X(01) VALUE "Y".
+000490     88  Foe-Is-Poisonous         VALUE "Y".
+000500 01  CBT-Hero-Attack-Power    PIC 9999 USAGE BINARY VALUE 12.
+000510
+000520 01  CBT-Round-Number         PIC 999 USAGE BINARY VALUE 0.
+000530 01  CBT-Max-Rounds           PIC 999 USAGE BINARY VALUE 50.
+000540 01  CBT-Hero-HP-Now          PIC 9999 USAGE BINARY.
+000550 01  CBT-Foe-HP-Now           PIC 9999 USAGE BINARY.
+000560 01  CBT-Foe-Attack-Now       PIC 9999 USAGE BINARY.
+000570 01  CBT-Damage-Cause         PIC X(30).
+000580
+000590 01  CBT-Combat-Switch        PIC X(01) VALUE "N".
+000600     88  Combat-Over                  VALUE "Y".
+000610     88  Combat-Continues             VALUE "N".
+000620
+000630 01  CBT-Outcome-Message      PIC X(40).
+000640
+000650 PROCEDURE DIVISION.
+000660
+000670 0000-MAINLINE.
+000680     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+000690     PERFORM 2000-FIGHT-ROUND THRU 2000-FIGHT-ROUND-EXIT
+000700         UNTIL Combat-Over.
+000710     PERFORM 8000-REPORT-OUTCOME THRU 8000-REPORT-OUTCOME-EXIT.
+000720     STOP RUN.
+000730
+000740 1000-INITIALIZE.
+000750* Stand up the hero from the player file (Load happens inside
+000760* New) and a fresh monster with this fight's stats.
+000770     INVOKE Character "New" USING CBT-Hero-Name
+000780         RETURNING CBT-Hero.
+000790     INVOKE Monster "New" USING CBT-Foe-Name CBT-Foe-Starting-HP
+000800         CBT-Foe-Attack-Power RETURNING CBT-Foe.
+000810 1000-INITIALIZE-EXIT.
+000820     EXIT.
+000830
+000840 2000-FIGHT-ROUND.
+000850* One round: the hero swings first, then the foe swings back if
+000860* it is still standing. Think drives each side's own death check
+000870* (and, for the hero, the poison tick) after HP moves.
+000880     ADD 1 TO CBT-Round-Number.
+000890     INVOKE CBT-Foe "ApplyDamage" USING CBT-Hero-Attack-Power.
+000900     INVOKE CBT-Foe "Think".
+000910     INVOKE CBT-Foe "GetHP" RETURNING CBT-Foe-HP-Now.
+000920     IF CBT-Foe-HP-Now IS EQUAL TO 0 THEN
+000930         MOVE "Y" TO CBT-Combat-Switch
+000940         MOVE "THE FOE FALLS" TO CBT-Outcome-Message
+000950         INVOKE CBT-Hero "AwardExperience" USING
+000960             CBT-Foe-Experience-Award
+000970     ELSE
+000980         INVOKE CBT-Foe "GetAttackDamage"
+000990             RETURNING CBT-Foe-Attack-Now
+001000         MOVE "MONSTER ATTACK" TO CBT-Damage-Cause
+001010         INVOKE CBT-Hero "ApplyDamage" USING CBT-Foe-Attack-Now
+001020             CBT-Damage-Cause
+001030         IF Foe-Is-Poisonous THEN
+001040             INVOKE CBT-Hero "InflictPoison"
+001050         END-IF
+001060         INVOKE CBT-Hero "Think"
+001070         INVOKE CBT-Hero "GetHP" RETURNING CBT-Hero-HP-Now
+001080         IF CBT-Hero-HP-Now IS EQUAL TO 0 THEN
+001090             MOVE "Y" TO CBT-Combat-Switch
+001100             MOVE "THE HERO FALLS" TO CBT-Outcome-Message
+001110         END-IF
+001120     END-IF.
+001130     IF CBT-Round-Number >= CBT-Max-Rounds THEN
+001140         MOVE "Y" TO CBT-Combat-Switch
+001150         MOVE "FIGHT CALLED ON ROUNDS" TO CBT-Outcome-Message
+001160     END-IF.
+001170 2000-FIGHT-ROUND-EXIT.
+001180     EXIT.
+001190
+001200 8000-REPORT-OUTCOME.
+001210     DISPLAY "ROUND " CBT-Round-Number ": " CBT-Outcome-Message.
+001220 8000-REPORT-OUTCOME-EXIT.
+001230     EXIT.
+001240
+999999

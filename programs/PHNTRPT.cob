@@ -0,0 +1,197 @@
+000000** PHNTRPT.cob -- EIGHTBOL end-of-run leaderboard report
+000010*** Copyright © 2026 Interworldly Adventuring, LLC
+000020*
+000030* Modification History:
+000040*   08 AUG 2026  BRP  Original -- reads the whole player file into
+000050*                     a working table, ranks it by Gold, then
+000060*                     Level, then Experience, and prints the
+000070*                     result to the leaderboard print file.
+000075*   08 AUG 2026  BRP  Bounded the table SORT to the populated
+000076*                     entries with OCCURS DEPENDING ON -- it was
+000077*                     sorting all 2000 declared occurrences, and
+000078*                     the unused blank/zero slots were sorting to
+000079*                     the front, ahead of the real rows.
+000081*   08 AUG 2026  BRP  Added LOCK MODE IS MANUAL WITH LOCK ON
+000082*                     MULTIPLE RECORDS to this program's own
+000083*                     SELECT PLAYER-FILE, matching Character's --
+000084*                     two file-control entries for the same
+000085*                     physical file with different lock modes
+000086*                     undermines the locking scheme entirely.
+000087
+000090 IDENTIFICATION DIVISION.
+000100 PROGRAM-ID. PHNTRPT.
+000110 AUTHOR. Bruce-Robert Pocock.
+000120 DATE-WRITTEN. 08 AUG 2026.
+000130
+000140 ENVIRONMENT DIVISION.
+000150 INPUT-OUTPUT SECTION.
+000160 FILE-CONTROL.
+000170     SELECT PLAYER-FILE ASSIGN TO "PLAYERS"
+000180         ORGANIZATION IS INDEXED
+000190         ACCESS MODE IS SEQUENTIAL
+000200         RECORD KEY IS PF-CHARACTER-NAME
+000205         LOCK MODE IS MANUAL WITH LOCK ON MULTIPLE RECORDS
+000210         FILE STATUS IS RPT-Player-Status.
+000220     SELECT LEADERBOARD ASSIGN TO "LDRBOARD"
+000230         ORGANIZATION IS LINE SEQUENTIAL
+000240         FILE STATUS IS RPT-Print-Status.
+000250
+000260 DATA DIVISION.
+000270 FILE SECTION.
+000280 FD  PLAYER-FILE.
+000290 01  PLAYER-RECORD.
+000300     05 PF-CHARACTER-NAME PIC X(20).
+000310     COPY "Phantasia-Globals.cpy" REPLACING
+000320         ==HP==           BY ==PF-HP==
+000330         ==MaxHP==        BY ==PF-MAXHP==
+000340         ==Gold==         BY ==PF-GOLD==
+000350         ==Mana==         BY ==PF-MANA==
+000360         ==Level==        BY ==PF-LEVEL==
+000370         ==Age==          BY ==PF-AGE==
+000380         ==Experience==   BY ==PF-EXPERIENCE==
+000390         ==DungeonX==     BY ==PF-DUNGEONX==
+000400         ==DungeonY==     BY ==PF-DUNGEONY==
+000410         ==DungeonLevel== BY ==PF-DUNGEONLEVEL==
+000420         ==StatusFlags==  BY ==PF-STATUSFLAGS==
+000430         ==Poisoned==     BY ==PF-POISONED==
+000440         ==IsPoisoned==   BY ==PF-ISPOISONED==
+000450         ==NotPoisoned==  BY ==PF-NOTPOISONED==
+000455         ==PoisonTicksLeft== BY ==PF-POISONTICKSLEFT==.
+000460 FD  LEADERBOARD.
+000470 01  LEADERBOARD-LINE        PIC X(80).
+000480
+000490 WORKING-STORAGE SECTION.
+000500 01  RPT-Player-Status     PIC X(02).
+000510     88  RPT-PS-Success            VALUE "00".
+000520     88  RPT-PS-End-Of-File        VALUE "10".
+000530 01  RPT-Print-Status      PIC X(02).
+000540
+000550 01  RPT-EOF-Switch        PIC X(01) VALUE "N".
+000560     88  RPT-No-More-Records       VALUE "Y".
+000570     88  RPT-More-Records          VALUE "N".
+000580
+000590* A working table big enough for a respectably large player
+000600* file -- entries carry their ranking key right alongside the
+000610* name, ready for the table SORT that follows.
+000620 01  RPT-Max-Entries       PIC 9(05) USAGE BINARY VALUE 2000.
+000630 01  RPT-Entry-Count       PIC 9(05) USAGE BINARY VALUE 0.
+000640 01  RPT-Subscript         PIC 9(05) USAGE BINARY.
+000650
+000660 01  RPT-LEADERBOARD-TABLE.
+000670     05 RPT-Entry OCCURS 1 TO 2000 TIMES
+000675         DEPENDING ON RPT-Entry-Count
+000680         ASCENDING KEY IS RPT-Rank-Gold
+000690             RPT-Rank-Level
+000700             RPT-Rank-Experience
+000710         INDEXED BY RPT-Entry-Index.
+000720             10 RPT-Rank-Gold          PIC 9(09) USAGE BINARY.
+000730             10 RPT-Rank-Level         PIC 999 USAGE BINARY.
+000740             10 RPT-Rank-Experience    PIC 9(09) USAGE BINARY.
+000750             10 RPT-Rank-Name          PIC X(20).
+000760
+000770 01  RPT-Heading-Line.
+000780     05 FILLER PIC X(80) VALUE
+000785         "RANK  CHARACTER NAME           GOLD     LEVEL  EXP".
+000800 01  RPT-Detail-Line.
+000810     05 RPT-Detail-Rank       PIC ZZZZ9.
+000820     05 FILLER                PIC X(02) VALUE SPACES.
+000830     05 RPT-Detail-Name       PIC X(20).
+000840     05 FILLER                PIC X(02) VALUE SPACES.
+000850     05 RPT-Detail-Gold       PIC ZZZZZZZZ9.
+000860     05 FILLER                PIC X(04) VALUE SPACES.
+000870     05 RPT-Detail-Level      PIC ZZ9.
+000880     05 FILLER                PIC X(04) VALUE SPACES.
+000890     05 RPT-Detail-Experience PIC ZZZZZZZZ9.
+000900
+000910 PROCEDURE DIVISION.
+000920
+000930 0000-MAINLINE.
+000940     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+000950     PERFORM 2000-LOAD-ONE-ENTRY THRU 2000-LOAD-ONE-ENTRY-EXIT
+000960         UNTIL RPT-No-More-Records.
+000970     PERFORM 3000-RANK-TABLE THRU 3000-RANK-TABLE-EXIT.
+000980     PERFORM 4000-PRINT-REPORT THRU 4000-PRINT-REPORT-EXIT.
+000990     PERFORM 8000-FINISH THRU 8000-FINISH-EXIT.
+001000     STOP RUN.
+001010
+001020 1000-INITIALIZE.
+001030     OPEN INPUT PLAYER-FILE.
+001040     OPEN OUTPUT LEADERBOARD.
+001050     IF RPT-Player-Status NOT = "00" THEN
+001060         MOVE "Y" TO RPT-EOF-Switch
+001070     END-IF.
+001080 1000-INITIALIZE-EXIT.
+001090     EXIT.
+001100
+001110 2000-LOAD-ONE-ENTRY.
+001120     READ PLAYER-FILE NEXT RECORD
+001130         AT END
+001140             MOVE "Y" TO RPT-EOF-Switch
+001150     END-READ.
+001160     IF RPT-No-More-Records THEN
+001170         GO TO 2000-LOAD-ONE-ENTRY-EXIT
+001180     END-IF.
+001190     IF RPT-Entry-Count >= RPT-Max-Entries THEN
+001200* More characters than the table holds -- note it and stop
+001210* taking new entries rather than overrun the table.
+001220         DISPLAY "PHNTRPT: PLAYER FILE EXCEEDS TABLE SIZE, "
+001230             "REMAINING RECORDS NOT RANKED."
+001240         MOVE "Y" TO RPT-EOF-Switch
+001250         GO TO 2000-LOAD-ONE-ENTRY-EXIT
+001260     END-IF.
+001270     ADD 1 TO RPT-Entry-Count.
+001280     SET RPT-Entry-Index TO RPT-Entry-Count.
+001290     MOVE PF-GOLD       TO RPT-Rank-Gold (RPT-Entry-Index).
+001300     MOVE PF-LEVEL      TO RPT-Rank-Level (RPT-Entry-Index).
+001310     MOVE PF-EXPERIENCE TO RPT-Rank-Experience (RPT-Entry-Index).
+001320     MOVE PF-CHARACTER-NAME
+001330         TO RPT-Rank-Name (RPT-Entry-Index).
+001340 2000-LOAD-ONE-ENTRY-EXIT.
+001350     EXIT.
+001360
+001370 3000-RANK-TABLE.
+001380* Highest Gold first, then Level, then Experience -- SORT the
+001390* table descending by reversing the compare with ASCENDING KEY
+001400* declared on the table and walking it back to front when we
+001410* print.
+001420     SORT RPT-Entry
+001430         ON ASCENDING KEY RPT-Rank-Gold RPT-Rank-Level
+001440             RPT-Rank-Experience
+001450         DUPLICATES.
+001470 3000-RANK-TABLE-EXIT.
+001480     EXIT.
+001490
+001500 4000-PRINT-REPORT.
+001510     WRITE LEADERBOARD-LINE FROM RPT-Heading-Line.
+001520     PERFORM 4100-PRINT-ONE-ENTRY THRU 4100-PRINT-ONE-ENTRY-EXIT
+001530         VARYING RPT-Subscript FROM RPT-Entry-Count BY -1
+001540         UNTIL RPT-Subscript < 1.
+001550 4000-PRINT-REPORT-EXIT.
+001560     EXIT.
+001570
+001580 4100-PRINT-ONE-ENTRY.
+001590* The table is ranked ascending, so the best is the last slot --
+001600* walk it back to front to print best-to-worst.
+001610     SET RPT-Entry-Index TO RPT-Subscript.
+001620     COMPUTE RPT-Detail-Rank =
+001630         RPT-Entry-Count - RPT-Subscript + 1.
+001640     MOVE RPT-Rank-Name (RPT-Entry-Index)
+001650         TO RPT-Detail-Name.
+001660     MOVE RPT-Rank-Gold (RPT-Entry-Index)
+001670         TO RPT-Detail-Gold.
+001680     MOVE RPT-Rank-Level (RPT-Entry-Index)
+001690         TO RPT-Detail-Level.
+001700     MOVE RPT-Rank-Experience (RPT-Entry-Index)
+001710         TO RPT-Detail-Experience.
+001720     WRITE LEADERBOARD-LINE FROM RPT-Detail-Line.
+001730 4100-PRINT-ONE-ENTRY-EXIT.
+001740     EXIT.
+001750
+001760 8000-FINISH.
+001770     CLOSE PLAYER-FILE.
+001780     CLOSE LEADERBOARD.
+001790     DISPLAY "PHNTRPT: RANKED " RPT-Entry-Count " CHARACTERS.".
+001800 8000-FINISH-EXIT.
+001810     EXIT.
+001820
+999999
